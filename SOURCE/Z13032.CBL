@@ -8,6 +8,17 @@
        FILE-CONTROL.                                                    00080002
            SELECT UI-ALL-STUDENTS ASSIGN TO DDSTUDTL.                   00090002
            SELECT RP-ALL-STUDENTS ASSIGN TO DDSTURPT.                   00100002
+           SELECT FAIL-RPT-FILE   ASSIGN TO DDFAILRPT.                  00101009
+           SELECT CHECKPOINT-FILE ASSIGN TO DDCKPT.                     00102011
+           SELECT RESTART-PARM-FILE ASSIGN TO DDRESTART                 00103011
+               FILE STATUS IS WS-RESTART-FS.                            00104011
+           SELECT CSV-EXTRACT-FILE ASSIGN TO DDSTUCSV.                  00105012
+           SELECT CLASS-HISTORY-FILE ASSIGN TO DDCLSHST.                00106016
+           SELECT HONOR-RPT-FILE  ASSIGN TO DDHONOR.                    00107017
+           SELECT HONOR-SORT-FILE ASSIGN TO DDHSORT.                    00108017
+           SELECT REJECT-RPT-FILE ASSIGN TO DDREJRPT.                   00109019
+           SELECT SITE-PARM-FILE  ASSIGN TO DDSITEPM                    00109121
+               FILE STATUS IS WS-SITE-PARM-FS.                          00109221
        DATA DIVISION.                                                   00110002
        FILE SECTION.                                                    00120002
        FD  UI-ALL-STUDENTS                                              00130002
@@ -16,23 +27,110 @@
        01  UI-STUDENT-DETAILS.                                          00160002
            05  UI-USERID               PIC X(6).                        00170002
            05  UI-FIRST-NAME           PIC X(20).                       00180002
-           05  UI-CLASS1.                                               00190002
-               10  UI-CLASS1-NAME      PIC X(20).                       00200002
-               10  UI-CLASS1-GR-DATE   PIC X(8).                        00210002
-               10  UI-CLASS1-GR-PERC   PIC 9(3).                        00220002
-           05  UI-CLASS2.                                               00230002
-               10  UI-CLASS2-NAME      PIC X(20).                       00240002
-               10  UI-CLASS2-GR-DATE   PIC X(8).                        00250002
-               10  UI-CLASS2-GR-PERC   PIC 9(3).                        00260002
-           05  UI-CLASS3.                                               00270002
-               10  UI-CLASS3-NAME      PIC X(20).                       00280002
-               10  UI-CLASS3-GR-DATE   PIC X(8).                        00290002
-               10  UI-CLASS3-GR-PERC   PIC 9(3).                        00300002
-           05  FILLER                  PIC X.                           00310002
+      *    UI-NUM-CLASSES TELLS HOW MANY OF THE UI-CLASS-ENTRY SLOTS    00181015
+      *    BELOW ARE ACTUALLY POPULATED FOR THIS STUDENT -- A STUDENT   00182015
+      *    IS NO LONGER LIMITED TO 3 CLASSES.                           00183015
+           05  UI-NUM-CLASSES          PIC 9(02).                       00184015
+           05  UI-CLASS-ENTRY OCCURS 10 TIMES                           00185015
+                               INDEXED BY UI-CLASS-IDX.                 00186015
+               10  UI-CLASS-NAME       PIC X(20).                       00187015
+               10  UI-CLASS-GR-DATE    PIC X(8).                        00188015
+               10  UI-CLASS-GR-PERC    PIC 9(3).                        00189015
        FD RP-ALL-STUDENTS                                               00320002
               RECORDING MODE IS F                                       00330002
               DATA RECORD IS REPORT-DETAILS.                            00340002
        01 REPORT-DETAILS               PIC X(133).                      00350002
+       FD  FAIL-RPT-FILE                                                00351009
+               RECORDING MODE IS F                                      00352009
+               DATA RECORD IS FAIL-REPORT-DETAILS.                      00353009
+       01 FAIL-REPORT-DETAILS          PIC X(133).                      00354009
+       FD  CHECKPOINT-FILE                                              00355011
+               RECORDING MODE IS F                                      00356011
+               DATA RECORD IS CKPT-RECORD.                              00357011
+       01 CKPT-RECORD.                                                  00358011
+           05 CKPT-STUDENT-CNT        PIC 9(05).                        00359011
+           05 CKPT-CLASS-TAB-COUNT    PIC 9(03).                        00360011
+           05 CKPT-CLASS-TAB-ENTRY OCCURS 20 TIMES.                     00361011
+               10 CKPT-CLASS-TAB-NAME     PIC X(20).                    00362011
+               10 CKPT-CLASS-TAB-CNT      PIC 9(05).                    00363011
+               10 CKPT-CLASS-TAB-TOT      PIC 9(07).                    00364011
+               10 CKPT-CLASS-TAB-AVG      PIC 9(03).                    00365011
+      *    PRINT PAGINATION STATE AS OF THIS CHECKPOINT -- RESTORED ON  00365111
+      *    RESTART SO THE REPORTS PICK UP PAGE NUMBERING WHERE THEY     00365211
+      *    LEFT OFF INSTEAD OF RE-HEADING PAGE ONE IN THE MIDDLE OF AN  00365311
+      *    OPEN EXTEND FILE. FAIL AND REJECT CARRY THEIR OWN PAGE/LINE  00365411
+      *    COUNTS SINCE THEY REPAGINATE INDEPENDENTLY OF RP-ALL-        00365412
+      *    STUDENTS; HONOR-RPT-FILE ISN'T HERE SINCE IT IS ALWAYS       00365413
+      *    REWRITTEN FRESH BY D-HONOR-ROLL REGARDLESS OF RESTART.       00365414
+           05 CKPT-PAGE-CNT           PIC 9(05).                        00365511
+           05 CKPT-LINE-CNT           PIC 99.                           00365611
+           05 CKPT-FAIL-PAGE-CNT      PIC 9(05).                        00365711
+           05 CKPT-FAIL-LINE-CNT      PIC 99.                           00365811
+           05 CKPT-REJECT-PAGE-CNT    PIC 9(05).                        00365911
+           05 CKPT-REJECT-LINE-CNT    PIC 99.                           00366011
+      *    RAW PHYSICAL RECORD POSITION IN UI-ALL-STUDENTS AS OF THIS   00366012
+      *    CHECKPOINT -- COUNTS EVERY READ, ACCEPTED OR REJECTED, SO A  00366013
+      *    RESTART SKIPS THE RIGHT NUMBER OF RAW RECORDS EVEN WHEN      00366014
+      *    SOME OF THEM WERE REJECTS THAT NEVER ADVANCED                00366015
+      *    WS-STUDENT-CNT.                                              00366016
+           05 CKPT-RAW-REC-CNT        PIC 9(07).                        00366017
+       FD  RESTART-PARM-FILE                                            00366011
+               RECORDING MODE IS F                                      00367011
+               DATA RECORD IS RESTART-PARM-RECORD.                      00368011
+       01 RESTART-PARM-RECORD.                                          00369011
+           05 RESTART-PARM-CNT        PIC 9(05).                        00370011
+      *    SITE/INSTRUCTOR/TERM HEADER TEXT AND THE PASSING CUTOFF,     00370121
+      *    SUPPLIED ONE TERM AT A TIME WITHOUT A RECOMPILE -- ANY       00370221
+      *    FIELD LEFT BLANK (OR A MISSING DD) KEEPS ITS DEFAULT.        00370321
+       FD  SITE-PARM-FILE                                               00370421
+               RECORDING MODE IS F                                      00370521
+               DATA RECORD IS SITE-PARM-RECORD.                         00370621
+       01 SITE-PARM-RECORD.                                             00370721
+           05 PARM-INSTRUCTOR         PIC X(11).                        00370821
+           05 PARM-SITE-NAME          PIC X(10).                        00370921
+           05 PARM-TERM               PIC X(8).                         00371021
+           05 PARM-PASS-PERCENT       PIC 9(03).                        00371121
+       FD  CSV-EXTRACT-FILE                                             00371012
+               RECORDING MODE IS F                                      00372012
+               DATA RECORD IS CSV-RECORD.                               00373012
+       01 CSV-RECORD                   PIC X(400).                      00374012
+      *    TERM-OVER-TERM CLASS AVERAGE HISTORY -- ONE RECORD PER       00374116
+      *    CLASS, APPENDED EVERY RUN SO A CLASS'S AVERAGE CAN BE        00374216
+      *    TRACKED FROM TERM TO TERM.                                   00374316
+       FD  CLASS-HISTORY-FILE                                           00374416
+               RECORDING MODE IS F                                      00374516
+               DATA RECORD IS HIST-RECORD.                              00374616
+       01 HIST-RECORD.                                                  00374716
+           05 HIST-RUN-MM              PIC XX.                          00374816
+           05 HIST-RUN-DD              PIC XX.                          00374916
+           05 HIST-RUN-YY              PIC XX.                          00375016
+           05 HIST-CLASS-NAME          PIC X(20).                       00375116
+           05 HIST-STUDENT-CNT         PIC 9(05).                       00375216
+           05 HIST-CLASS-AVG           PIC 9(03).                       00375316
+      *    HONOR ROLL -- STUDENTS RANKED DESCENDING BY OVERALL CLASS    00375417
+      *    AVERAGE, WITH EACH FLAGGED AS TO WHETHER EVERY CLASS WAS     00375517
+      *    90 OR ABOVE. THE REPORT IS WRITTEN BY D-HONOR-ROLL AFTER     00375617
+      *    THE MAIN PASS COMPLETES.                                     00375717
+       FD  HONOR-RPT-FILE                                               00375817
+               RECORDING MODE IS F                                      00375917
+               DATA RECORD IS HONOR-REPORT-DETAILS.                     00376017
+       01 HONOR-REPORT-DETAILS         PIC X(133).                      00376117
+       SD  HONOR-SORT-FILE                                              00376217
+               DATA RECORD IS HONOR-SORT-RECORD.                        00376317
+       01 HONOR-SORT-RECORD.                                            00376417
+           05 HS-OVERALL-AVG           PIC 9(03).                       00376517
+           05 HS-USERID                PIC X(6).                        00376617
+           05 HS-NAME                  PIC X(20).                       00376717
+           05 HS-NUM-CLASSES           PIC 9(02).                       00376817
+           05 HS-ALL-90-SW             PIC X.                           00376917
+              88 HS-ALL-90-PLUS                  VALUE "Y".             00377017
+      *    RECORDS FAILING THE EDIT CHECK IN B-EDIT-CHECK -- A BAD      00377117
+      *    PERCENTAGE OR DATE ON ANY CLASS KEEPS THE WHOLE STUDENT      00377217
+      *    RECORD OFF RP-ALL-STUDENTS AND OUT OF THE CLASS AVERAGES.    00377317
+       FD  REJECT-RPT-FILE                                              00377417
+               RECORDING MODE IS F                                      00377517
+               DATA RECORD IS REJECT-REPORT-DETAILS.                    00377617
+       01 REJECT-REPORT-DETAILS       PIC X(133).                       00377717
        WORKING-STORAGE SECTION.                                         00360002
        01 MISC.                                                         00370002
           05 W1-CURRENT-DATE.                                           00380002
@@ -43,48 +141,107 @@
              10 W1-CURR-DAY            PIC XX.                          00430002
           05 COUNTERS-SUBSCRIPTS.                                       00440002
              10 WS-REC-EOF             PIC X       VALUE SPACES.        00450002
-             10 WS-PAGE-CNT            PIC 99.                          00460002
+             10 WS-PAGE-CNT            PIC 9(05).                       00460002
              10 WS-PRINT-LINE-CNT      PIC 99.                          00461007
              10 WS-LINE-CNT            PIC 99.                          00470002
-             10 WS-STUDENT-CNT         PIC 99.                          00480002
-             10 WS-TSO-CNT             PIC 99.                          00481004
-             10 WS-JCL-CNT             PIC 99.                          00482004
-             10 WS-COBOL-CNT           PIC 99.                          00483004
-          05 DATE-CONVERSION-1.                                         00490002
-             10 W1-CLASS-YEAR.                                          00500002
-                15 W1-CLASS-CC          PIC XX.                         00510002
-                15 W1-CLASS-YY          PIC XX.                         00520002
-             10 W1-CLASS-MONTH          PIC XX.                         00530002
-             10 W1-CLASS-DAY            PIC XX.                         00540002
-          05 DATE-CONVERSION-2.                                         00550002
-             10 W2-CLASS-YEAR.                                          00560002
-                15 W2-CLASS-CC          PIC XX.                         00570002
-                15 W2-CLASS-YY          PIC XX.                         00580002
-             10 W2-CLASS-MONTH          PIC XX.                         00590002
-             10 W2-CLASS-DAY            PIC XX.                         00600002
-          05 DATE-CONVERSION-3.                                         00610002
-             10 W3-CLASS-YEAR.                                          00620002
-                15 W3-CLASS-CC          PIC XX.                         00630002
-                15 W3-CLASS-YY          PIC XX.                         00640002
-             10 W3-CLASS-MONTH          PIC XX.                         00650002
-             10 W3-CLASS-DAY            PIC XX.                         00660002
-          05 CLASS-AVERAGES.                                            00670002
-             10 TSO-TOT                 PIC 9(04).                      00680004
-             10 JCL-TOT                 PIC 9(04).                      00690004
-             10 COBOL-TOT               PIC 9(04).                      00700004
-             10 TSO-AVG                 PIC 9(04).                      00710004
-             10 JCL-AVG                 PIC 9(04).                      00720004
-             10 COBOL-AVG               PIC 9(04).                      00730004
+             10 WS-STUDENT-CNT         PIC 9(05).                       00480002
+             10 WS-CLASS-LINE-TOTAL    PIC 99.                          00480115
+      *    RAW PHYSICAL RECORD POSITION IN UI-ALL-STUDENTS -- COUNTS    00480201
+      *    EVERY READ REGARDLESS OF ACCEPT/REJECT, SO RESTART CAN       00480202
+      *    SKIP BY ACTUAL RECORDS CONSUMED RATHER THAN BY               00480203
+      *    WS-STUDENT-CNT, WHICH ONLY MOVES FOR ACCEPTED RECORDS.       00480204
+             10 WS-RAW-REC-CNT         PIC 9(07).                       00480205
+          05 REPORT-PARMS.                                              00481009
+             10 WS-MAX-STUDENTS        PIC 9(05)  VALUE 99000.          00481510
+             10 WS-PASS-PERCENT        PIC 9(03)  VALUE 70.             00482009
+             10 WS-MAX-CLASSES-PER-STU PIC 9(02)  VALUE 10.             00482115
+      *    MATCHES THE OCCURS 1 TO 20 TIMES BOUND ON CLASS-TAB-ENTRY -- 00482116
+      *    B-CLASS-TAB-INSERT ABORTS RATHER THAN WRITE PAST IT.         00482117
+             10 WS-MAX-CLASS-TAB       PIC 9(02)  VALUE 20.             00482118
+             10 WS-SITE-PARM-FS        PIC XX     VALUE "00".           00482221
+             10 WS-INSTRUCTOR          PIC X(11)  VALUE " PATRICK".     00482321
+             10 WS-SITE-NAME           PIC X(10)  VALUE "PERSCHOLAS".   00482421
+             10 WS-TERM                PIC X(8)   VALUE SPACES.         00482521
+          05 CHECKPOINT-PARMS.                                          00486511
+             10 WS-CHECKPOINT-INTERVAL PIC 9(05)  VALUE 500.            00486611
+             10 WS-RESTART-CNT         PIC 9(05)  VALUE 0.              00486711
+      *    SKIP TARGET FOR A-PRIME-READ, RESTORED FROM                  00486712
+      *    CKPT-RAW-REC-CNT -- A RAW RECORD POSITION, NOT A COUNT OF    00486713
+      *    ACCEPTED STUDENTS LIKE WS-RESTART-CNT.                       00486714
+             10 WS-RESTART-RAW-CNT     PIC 9(07)  VALUE 0.              00486715
+             10 WS-RESTART-SW          PIC X      VALUE "N".            00486811
+                88 RESTART-REQUESTED             VALUE "Y".             00486911
+             10 WS-RESTART-FS          PIC XX     VALUE "00".           00487011
+             10 WS-SKIP-IDX            PIC 9(05).                       00487111
+             10 WS-CKPT-QUOTIENT       PIC 9(05).                       00487211
+             10 WS-CKPT-REMAINDER      PIC 9(05).                       00487311
+             10 WS-CKPT-EOF            PIC X      VALUE "N".            00487411
+             10 WS-FAIL-SW             PIC X      VALUE "N".            00483009
+                88 STUDENT-IS-FAILING             VALUE "Y".            00484009
+      *    FAIL-RPT-FILE REPAGINATES THE SAME WAY RP-ALL-STUDENTS       00485010
+      *    DOES -- A NEW HEADING EVERY 65 LINES, NOT JUST ONCE.         00485011
+             10 WS-FAIL-PAGE-CNT       PIC 9(05).                       00485012
+             10 WS-FAIL-LINE-CNT       PIC 99.                          00485013
+          05 HONOR-ROLL-PARMS.                                          00486117
+             10 WS-HONOR-EOF           PIC X      VALUE "N".            00486217
+             10 WS-HONOR-RET-EOF       PIC X      VALUE "N".            00486317
+             10 WS-HONOR-SUM           PIC 9(07).                       00486417
+      *    HONOR-RPT-FILE REPAGINATES THE SAME WAY -- NOT CHECKPOINTED  00486518
+      *    SINCE D-HONOR-ROLL ALWAYS REWRITES IT FRESH EACH RUN.        00486519
+             10 WS-HONOR-PAGE-CNT      PIC 9(05).                       00486520
+             10 WS-HONOR-LINE-CNT      PIC 99.                          00486521
+          05 EDIT-CHECK-PARMS.                                          00486719
+             10 WS-REJECT-SW           PIC X      VALUE "N".            00486819
+                88 RECORD-REJECTED                VALUE "Y".            00486919
+      *    REJECT-RPT-FILE REPAGINATES THE SAME WAY RP-ALL-STUDENTS     00487020
+      *    DOES -- A NEW HEADING EVERY 65 LINES, NOT JUST ONCE.         00487021
+             10 WS-REJECT-PAGE-CNT     PIC 9(05).                       00487022
+             10 WS-REJECT-LINE-CNT     PIC 99.                          00487023
+             10 WS-REJECT-CNT          PIC 9(05)  VALUE 0.              00487219
+             10 WS-EDIT-MM             PIC 99.                          00487319
+             10 WS-EDIT-DD             PIC 99.                          00487419
+      *    INDEX OF THE CLASS THAT TRIPPED THE REJECT IN                00487421
+      *    B-EDIT-CHECK-ONE -- SAVED THERE SINCE UI-CLASS-IDX ITSELF    00487422
+      *    HAS ALREADY STEPPED PAST IT BY THE TIME THE VARYING LOOP     00487423
+      *    TESTS RECORD-REJECTED AND FALLS OUT.                         00487424
+             10 WS-REJECT-CLASS-IDX    PIC 99.                          00487425
+          05 CLASS-DATE-CONVERSION OCCURS 10 TIMES                      00490015
+                                   INDEXED BY WS-CLASS-DATE-IDX.        00491015
+             10 W-CLASS-YEAR.                                           00500015
+                15 W-CLASS-CC          PIC XX.                          00510015
+                15 W-CLASS-YY          PIC XX.                          00520015
+             10 W-CLASS-MONTH          PIC XX.                          00530015
+             10 W-CLASS-DAY            PIC XX.                          00540015
+          05 CLASS-SORT-WORK.                                           00670008
+             10 WS-SORT-CLASS-NAME      PIC X(20).                      00671008
+             10 WS-SORT-CLASS-PERC      PIC 9(03).                      00672008
+       01 CLASS-TABLE-AREA.                                             00673008
+      *    CLASS-TAB-ENTRY GROWS AS NEW COURSE NAMES ARE SEEN ON        00674008
+      *    THE INPUT FILE -- NO RECOMPILE IS NEEDED TO ADD A COURSE.    00675008
+          05 CLASS-TAB-COUNT         PIC 9(03)  VALUE 0.                00676008
+          05 CLASS-TAB-ENTRY OCCURS 1 TO 20 TIMES                       00677008
+                             DEPENDING ON CLASS-TAB-COUNT               00678008
+                             INDEXED BY CLASS-TAB-IDX.                  00679008
+             10 CLASS-TAB-NAME          PIC X(20).                      00680008
+             10 CLASS-TAB-CNT           PIC 9(05).                      00681008
+             10 CLASS-TAB-TOT           PIC 9(07).                      00682008
+             10 CLASS-TAB-AVG           PIC 9(03).                      00683008
+      *    BUILT WITH STRING/POINTER SINCE A STUDENT'S CLASS COUNT      00735012
+      *    VARIES -- A FIXED COMMA-SEPARATED LAYOUT WOULD EITHER        00735112
+      *    TRUNCATE CLASSES OR PAD SHORT ROWS WITH EMPTY FIELDS.        00735212
+       01 CSV-LINE-WORK                  PIC X(400).                    00735312
+       01 CSV-WORK-PARMS.                                               00735412
+           05 WS-CSV-PTR              PIC 9(03).                        00735512
+           05 WS-CSV-PERC-EDIT        PIC ZZ9.                          00735612
        01 H1-HEADING.                                                   00740002
           05 FILLER                    PIC X       VALUE SPACES.        00750002
           05 FILLER                    PIC X(8)    VALUE                00760002
               'MY NAME:'.                                               00770002
-          05 FILLER                    PIC X(11)   VALUE                00780002
-              ' PATRICK'.                                               00790002
+          05 H1-INSTRUCTOR             PIC X(11).                       00780018
           05 FILLER                    PIC X(6)    VALUE SPACES.        00800002
-          05 FILLER                    PIC X(10)   VALUE                00810002
-              'PERSCHOLAS'.                                             00820002
-          05 FILLER                    PIC X(13)   VALUE SPACES.        00830002
+          05 H1-SITE-NAME              PIC X(10).                       00810018
+          05 H1-TERM                   PIC X(8).                        00830018
+          05 FILLER                    PIC X(5)    VALUE SPACES.        00830118
           05 FILLER                    PIC X(9)    VALUE                00840002
               'RUN DATE:'.                                              00850002
           05 H1-CURR-MM                PIC XX.                          00860002
@@ -98,7 +255,7 @@
           05 FILLER                    PIC X(53)   VALUE SPACES.        00940002
           05 FILLER                    PIC X(5)    VALUE                00950002
               'PAGE:'.                                                  00960002
-          05 H2-PAGE-NUM               PIC 99.                          00970002
+          05 H2-PAGE-NUM               PIC 9(05).                       00970002
        01 H3-HEADING.                                                   00980002
           05 FILLER                    PIC X(4)    VALUE SPACES.        00990002
           05 FILLER                    PIC X(7)    VALUE                01000002
@@ -128,56 +285,54 @@
            05 FILLER                   PIC X(4)    VALUE SPACES.        01240002
            05 FILLER                   PIC X(4)    VALUE                01250002
                  'PERC'.                                                01260002
+       01 FAIL-TITLE-LINE.                                              01261009
+           05 FILLER                   PIC X(4)    VALUE SPACES.        01262009
+           05 FILLER                   PIC X(38)   VALUE                01263009
+                'ACADEMIC RISK EXCEPTION REPORT -- BELO'.               01264009
+           05 FILLER                   PIC X(38)   VALUE                01265009
+                'W PASSING PERCENTAGE IN ANY CLASS'.                    01266009
        01 B1-BODY.                                                      01270002
            05 FILLER                   PIC XX      VALUE SPACES.        01280002
            05 STU-ID                   PIC X(6).                        01290002
            05 FILLER                   PIC X(1)    VALUE SPACES.        01300002
            05 STU-NAME                 PIC X(20).                       01310002
-       01 B2-BODY.                                                      01320002
-           05 FILLER                   PIC X(29)   VALUE SPACES.        01330002
-           05 B2-CLASS                 PIC X(20).                       01340002
-           05 FILLER                   PIC X(1)    VALUE SPACES.        01350002
-           05 B2-CLASS-MM              PIC XX.                          01360002
-           05 FILLER                   PIC X       VALUE                01370002
-               '/'.                                                     01380002
-           05 B2-CLASS-DD              PIC XX.                          01390002
-           05 FILLER                   PIC X       VALUE                01400002
-               '/'.                                                     01410002
-           05 B2-CLASS-YY              PIC XX.                          01420002
-           05 FILLER                   PIC X(1)    VALUE SPACES.        01430002
-           05 B2-PERC                  PIC ZZZ.                         01440002
-           05 FILLER                   PIC X       VALUE                01450002
-               '%'.                                                     01460002
-       01 B3-BODY.                                                      01470002
-           05 FILLER                   PIC X(29)   VALUE SPACES.        01480002
-           05 B3-CLASS                 PIC X(20).                       01490002
-           05 FILLER                   PIC X(1)    VALUE SPACES.        01500002
-           05 B3-CLASS-MM              PIC XX.                          01510002
-           05 FILLER                   PIC X       VALUE                01520002
-               '/'.                                                     01530002
-           05 B3-CLASS-DD              PIC XX.                          01540002
-           05 FILLER                   PIC X       VALUE                01550002
-               '/'.                                                     01560002
-           05 B3-CLASS-YY              PIC XX.                          01570002
-           05 FILLER                   PIC X(1)    VALUE SPACES.        01580002
-           05 B3-PERC                  PIC ZZZ.                         01590002
-           05 FILLER                   PIC X       VALUE                01600002
-               '%'.                                                     01610002
-       01 B4-BODY.                                                      01620002
-           05 FILLER                   PIC X(29)   VALUE SPACES.        01630002
-           05 B4-CLASS                 PIC X(20).                       01640002
-           05 FILLER                   PIC X(1)    VALUE SPACES.        01650002
-           05 B4-CLASS-MM              PIC XX.                          01660002
-           05 FILLER                   PIC X       VALUE                01670002
-               '/'.                                                     01680002
-           05 B4-CLASS-DD              PIC XX.                          01690002
-           05 FILLER                   PIC X       VALUE                01700002
-               '/'.                                                     01710002
-           05 B4-CLASS-YY              PIC XX.                          01720002
-           05 FILLER                   PIC X(1)    VALUE SPACES.        01730002
-           05 B4-PERC                  PIC ZZZ.                         01740002
-           05 FILLER                   PIC X       VALUE                01750002
-               '%'.                                                     01760002
+      *    ONE CLASS-LINE-BODY IS WRITTEN PER CLASS ON THE STUDENT      01320015
+      *    RECORD -- REPLACES THE OLD FIXED B2-BODY/B3-BODY/B4-BODY     01321015
+      *    TRIO NOW THAT A STUDENT MAY CARRY MORE THAN 3 CLASSES.       01322015
+       01 CLASS-LINE-BODY.                                              01330015
+           05 FILLER                   PIC X(29)   VALUE SPACES.        01331015
+           05 CL-CLASS-NAME            PIC X(20).                       01332015
+           05 FILLER                   PIC X(1)    VALUE SPACES.        01333015
+           05 CL-CLASS-MM              PIC XX.                          01334015
+           05 FILLER                   PIC X       VALUE                01335015
+               '/'.                                                     01336015
+           05 CL-CLASS-DD              PIC XX.                          01337015
+           05 FILLER                   PIC X       VALUE                01338015
+               '/'.                                                     01339015
+           05 CL-CLASS-YY              PIC XX.                          01340115
+           05 FILLER                   PIC X(1)    VALUE SPACES.        01340215
+           05 CL-CLASS-PERC            PIC ZZZ.                         01340315
+           05 FILLER                   PIC X       VALUE                01340415
+               '%'.                                                     01340515
+       01 REJECT-TITLE-LINE.                                            01340619
+           05 FILLER                   PIC X(4)    VALUE SPACES.        01340719
+           05 FILLER                   PIC X(38)   VALUE                01340819
+                'DATA VALIDATION REJECTS -- MALFORMED '.                01340919
+           05 FILLER                   PIC X(38)   VALUE                01341019
+                'PERCENTAGE OR DATE FIELD'.                             01341119
+      *    PRINTED FOR THE ONE CLASS ENTRY THAT FAILED THE EDIT --      01341219
+      *    THE RAW, UNEDITED BYTES ARE SHOWN SINCE THE NUMERIC FIELDS   01341319
+      *    MAY NOT BE NUMERIC AT ALL.                                   01341419
+       01 REJ-CLASS-LINE.                                               01341519
+           05 FILLER                   PIC X(29)   VALUE SPACES.        01341619
+           05 REJ-CLASS-NAME           PIC X(20).                       01341719
+           05 FILLER                   PIC X(1)    VALUE SPACES.        01341819
+           05 REJ-CLASS-DATE           PIC X(8).                        01341919
+           05 FILLER                   PIC X(1)    VALUE SPACES.        01342019
+           05 REJ-CLASS-PERC           PIC X(3).                        01342119
+           05 FILLER                   PIC X(2)    VALUE SPACES.        01342219
+           05 REJ-REASON                PIC X(17)   VALUE               01342319
+                'BAD PERC OR DATE'.                                     01342419
        01 R-1-REPORT-SUMMARY.                                           01770002
            05 FILLER                    PIC X(2)    VALUE SPACES.       01780002
            05 FILLER                    PIC X(5)    VALUE               01790002
@@ -185,80 +340,65 @@
            05 FILLER                    PIC X       VALUE SPACES.       01810002
            05 FILLER                    PIC X(9)    VALUE               01820002
                 'AVERAGES:'.                                            01830002
-       01 R-2-REPORT-SUMMARY-A.                                         01840004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       01850002
-           05 FILLER                    PIC X(5)    VALUE               01860002
-                'CLASS'.                                                01870002
-           05 FILLER                    PIC X(13)   VALUE SPACES.       01880002
-           05 FILLER                    PIC X       VALUE               01890002
-                ':'.                                                    01900002
-           05 FILLER                    PIC X       VALUE SPACES.       01910002
-           05 FILLER                    PIC X(03)   VALUE               01911002
-                'TSO'.                                                  01912002
-       01 R-2-REPORT-SUMMARY-B.                                         01913004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       01914004
-           05 FILLER                    PIC X(19)   VALUE               01915004
-                'NUMBER OF STUDENTS:'.                                  01916004
-           05 FILLER                    PIC X       VALUE SPACES.       01917004
-           05 R-2-STUDENT-CNT           PIC ZZ.                         01918004
-       01 R-2-REPORT-SUMMARY-C.                                         01923004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       01924004
-           05 FILLER                    PIC X(19)   VALUE               01925004
-                'AVERAGE PERCENTAGE:'.                                  01926004
-           05 FILLER                    PIC X       VALUE SPACES.       01927004
-           05 R-2-STUDENT-AVG           PIC ZZZ.                        01928004
-           05 FILLER                    PIC X       VALUE               01929004
-                '%'.                                                    01929104
-      ****************************************************************  01929204
-       01 R-3-REPORT-SUMMARY-A.                                         01990004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       02000004
-           05 FILLER                    PIC X(5)    VALUE               02010004
-                'CLASS'.                                                02020004
-           05 FILLER                    PIC X(13)   VALUE SPACES.       02030004
-           05 FILLER                    PIC X       VALUE               02040004
-                ':'.                                                    02050004
-           05 FILLER                    PIC X       VALUE SPACES.       02060004
-           05 FILLER                    PIC X(03)   VALUE               02070004
-                'JCL'.                                                  02080004
-       01 R-3-REPORT-SUMMARY-B.                                         02090004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       02100004
-           05 FILLER                    PIC X(19)   VALUE               02110004
-                'NUMBER OF STUDENTS:'.                                  02120004
-           05 FILLER                    PIC X       VALUE SPACES.       02130004
-           05 R-3-STUDENT-CNT           PIC ZZ.                         02140004
-       01 R-3-REPORT-SUMMARY-C.                                         02141004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       02142004
-           05 FILLER                    PIC X(19)   VALUE               02143004
-                'AVERAGE PERCENTAGE:'.                                  02144004
-           05 FILLER                    PIC X       VALUE SPACES.       02145004
-           05 R-3-STUDENT-AVG           PIC ZZZ.                        02146004
-           05 FILLER                    PIC X       VALUE               02147004
-                '%'.                                                    02148004
-      **************************************************************    02149004
-       01 R-4-REPORT-SUMMARY-A.                                         02150004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       02160004
-           05 FILLER                    PIC X(5)    VALUE               02170004
-                'CLASS'.                                                02180004
-           05 FILLER                    PIC X(13)   VALUE SPACES.       02190004
-           05 FILLER                    PIC X       VALUE               02200004
-                ':'.                                                    02210004
-           05 FILLER                    PIC X       VALUE SPACES.       02220004
-           05 FILLER                    PIC X(05)   VALUE               02230004
-                'COBOL'.                                                02240004
-       01 R-4-REPORT-SUMMARY-B.                                         02330004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       02340004
-           05 FILLER                    PIC X(19)   VALUE               02350004
-                'NUMBER OF STUDENTS:'.                                  02360004
-           05 FILLER                    PIC X       VALUE SPACES.       02370004
-           05 R-4-STUDENT-CNT           PIC ZZ.                         02380004
-       01 R-4-REPORT-SUMMARY-C.                                         02490004
-           05 FILLER                    PIC X(6)    VALUE SPACES.       02500004
-           05 FILLER                    PIC X(19)   VALUE               02510004
-                'AVERAGE PERCENTAGE:'.                                  02520004
-           05 FILLER                    PIC X       VALUE SPACES.       02521004
-           05 R-4-STUDENT-AVG           PIC ZZZ.                        02522004
-           05 FILLER                    PIC X       VALUE               02523004
-                '%'.                                                    02524004
+      ****************************************************************  01930008
+      *    GENERIC CLASS-SUMMARY LINE -- PRINTED ONCE PER ENTRY IN      01930108
+      *    CLASS-TAB-ENTRY SO ANY COURSE ADDED TO THE CURRICULUM        01930208
+      *    APPEARS HERE WITHOUT A PROGRAM CHANGE.                       01930308
+       01 R-CLS-SUMMARY-A.                                              01930408
+           05 FILLER                    PIC X(6)    VALUE SPACES.       01930508
+           05 FILLER                    PIC X(5)    VALUE               01930608
+                'CLASS'.                                                01930708
+           05 FILLER                    PIC X(13)   VALUE SPACES.       01930808
+           05 FILLER                    PIC X       VALUE               01930908
+                ':'.                                                    01931008
+           05 FILLER                    PIC X       VALUE SPACES.       01931108
+           05 R-CLS-NAME                PIC X(20).                      01931208
+       01 R-CLS-SUMMARY-B.                                              01931308
+           05 FILLER                    PIC X(6)    VALUE SPACES.       01931408
+           05 FILLER                    PIC X(19)   VALUE               01931508
+                'NUMBER OF STUDENTS:'.                                  01931608
+           05 FILLER                    PIC X       VALUE SPACES.       01931708
+           05 R-CLS-STUDENT-CNT         PIC ZZZZZ.                      01931810
+       01 R-CLS-SUMMARY-C.                                              01931908
+           05 FILLER                    PIC X(6)    VALUE SPACES.       01932008
+           05 FILLER                    PIC X(19)   VALUE               01932108
+                'AVERAGE PERCENTAGE:'.                                  01932208
+           05 FILLER                    PIC X       VALUE SPACES.       01932308
+           05 R-CLS-STUDENT-AVG         PIC ZZZ.                        01932408
+           05 FILLER                    PIC X       VALUE               01932508
+                '%'.                                                    01932608
+           05 FILLER                    PIC X(3)    VALUE SPACES.       01932718
+           05 R-CLS-PASS-FLAG           PIC X(4).                       01932818
+       01 HONOR-TITLE-LINE.                                             02524117
+           05 FILLER                   PIC X(4)    VALUE SPACES.        02524217
+           05 FILLER                   PIC X(38)   VALUE                02524317
+                'HONOR ROLL -- RANKED BY OVERALL CLASS '.               02524417
+           05 FILLER                   PIC X(38)   VALUE                02524517
+                'AVERAGE, DESCENDING'.                                  02524617
+       01 HR-H3-HEADING.                                                02524717
+           05 FILLER                   PIC X(4)    VALUE SPACES.        02524817
+           05 FILLER                   PIC X(2)    VALUE 'ID'.          02524917
+           05 FILLER                   PIC X(6)    VALUE SPACES.        02525017
+           05 FILLER                   PIC X(4)    VALUE 'NAME'.        02525117
+           05 FILLER                   PIC X(18)   VALUE SPACES.        02525217
+           05 FILLER                   PIC X(7)    VALUE 'OVERALL'.     02525317
+           05 FILLER                   PIC X(2)    VALUE SPACES.        02525417
+           05 FILLER                   PIC X(7)    VALUE 'ALL 90+'.     02525517
+       01 HR-H4-HEADING.                                                02525617
+           05 FILLER                   PIC X(33)   VALUE SPACES.        02525717
+           05 FILLER                   PIC X(7)    VALUE 'AVERAGE'.     02525817
+           05 FILLER                   PIC X(2)    VALUE SPACES.        02525917
+           05 FILLER                   PIC X(7)    VALUE 'CLASSES'.     02526017
+       01 HR-BODY.                                                      02526117
+           05 FILLER                   PIC XX      VALUE SPACES.        02526217
+           05 HR-ID                    PIC X(6).                        02526317
+           05 FILLER                   PIC X(1)    VALUE SPACES.        02526417
+           05 HR-NAME                  PIC X(20).                       02526517
+           05 FILLER                   PIC X(5)    VALUE SPACES.        02526617
+           05 HR-AVG                   PIC ZZZ.                         02526717
+           05 FILLER                   PIC X(1)    VALUE '%'.           02526817
+           05 FILLER                   PIC X(6)    VALUE SPACES.        02526917
+           05 HR-90-FLAG               PIC X(3).                        02527017
        01 PAGE-BREAK.                                                   02525005
            05 PAGE-MARKER-1           PIC X(40)  VALUE                  02525105
                 '****************************************'.             02526005
@@ -273,71 +413,230 @@
        MAIN-CONTROL.                                                    02540002
            PERFORM A-INITIAL.                                           02550002
            PERFORM B-CONTROL.                                           02560002
+           PERFORM D-HONOR-ROLL.                                        02565018
            PERFORM C-END.                                               02570002
        A-INITIAL.                                                       02580002
            MOVE FUNCTION CURRENT-DATE TO W1-CURRENT-DATE.               02590002
            MOVE W1-CURR-MONTH         TO H1-CURR-MM.                    02600002
            MOVE W1-CURR-DAY           TO H1-CURR-DD.                    02610002
            MOVE W1-CURR-YY            TO H1-CURR-YY.                    02620002
+           PERFORM A-PARM-READ.                                         02621022
+           MOVE WS-INSTRUCTOR         TO H1-INSTRUCTOR.                 02622022
+           MOVE WS-SITE-NAME          TO H1-SITE-NAME.                  02623022
+           MOVE WS-TERM               TO H1-TERM.                       02624022
            MOVE 0                     TO WS-STUDENT-CNT.                02630004
+           MOVE 0                     TO WS-RAW-REC-CNT.                02630005
            MOVE 0                     TO WS-PAGE-CNT.                   02640002
-           MOVE 0                     TO TSO-TOT.                       02641004
-           MOVE 0                     TO JCL-TOT.                       02642004
-           MOVE 0                     TO COBOL-TOT.                     02643004
-           MOVE 0                     TO WS-TSO-CNT.                    02644004
-           MOVE 0                     TO WS-JCL-CNT.                    02645004
-           MOVE 0                     TO WS-COBOL-CNT.                  02646004
+           MOVE 0                     TO CLASS-TAB-COUNT.               02641008
            MOVE 70                    TO WS-LINE-CNT.                   02650002
            MOVE 6                     TO WS-PRINT-LINE-CNT.             02651007
            MOVE WS-PAGE-CNT           TO H2-PAGE-NUM.                   02660002
+      *    FAIL/REJECT/HONOR REPORTS EACH START AT PAGE 0 WITH A        02661008
+      *    LINE COUNT PAST THE 65-LINE THRESHOLD, SO THE FIRST RECORD   02661009
+      *    WRITTEN TO EACH FORCES ITS OWN FIRST HEADING.                02661010
+           MOVE 0                     TO WS-FAIL-PAGE-CNT.              02661011
+           MOVE 70                    TO WS-FAIL-LINE-CNT.              02661012
+           MOVE 0                     TO WS-REJECT-PAGE-CNT.            02661013
+           MOVE 70                    TO WS-REJECT-LINE-CNT.            02661014
+           MOVE 0                     TO WS-HONOR-PAGE-CNT.             02661015
+           MOVE 70                    TO WS-HONOR-LINE-CNT.             02661016
            OPEN INPUT UI-ALL-STUDENTS.                                  02670002
-           OPEN OUTPUT RP-ALL-STUDENTS.                                 02680002
+           PERFORM A-RESTART-CHECK.                                     02671011
+           IF RESTART-REQUESTED                                         02672011
+               OPEN EXTEND RP-ALL-STUDENTS                              02673011
+               OPEN EXTEND FAIL-RPT-FILE                                02674011
+               OPEN EXTEND CHECKPOINT-FILE                              02675011
+               OPEN EXTEND CSV-EXTRACT-FILE                             02675112
+               OPEN EXTEND REJECT-RPT-FILE                              02675220
+           ELSE                                                         02676011
+               OPEN OUTPUT RP-ALL-STUDENTS                              02677011
+               OPEN OUTPUT FAIL-RPT-FILE                                02678011
+               OPEN OUTPUT CHECKPOINT-FILE                              02679011
+               OPEN OUTPUT CSV-EXTRACT-FILE                             02679012
+               OPEN OUTPUT REJECT-RPT-FILE                              02679213
+           END-IF.                                                      02679111
+      *    CLASS-HISTORY-FILE IS ALWAYS APPENDED -- EVERY RUN ADDS THIS 02679116
+      *    TERM'S AVERAGES ON TOP OF EARLIER TERMS, RESTART OR NOT.     02679216
+           OPEN EXTEND CLASS-HISTORY-FILE.                              02679316
+      *    PRIME THE INPUT BUFFER -- SKIPS THE FIRST WS-RESTART-CNT     02679211
+      *    RECORDS (ALREADY REPORTED BEFORE THE LAST CHECKPOINT) AND    02679311
+      *    LEAVES THE NEXT RECORD TO BE PROCESSED IN THE BUFFER.        02679411
+           PERFORM A-PRIME-READ THRU A-PRIME-READ-EXIT                  02679511
+               VARYING WS-SKIP-IDX FROM 1 BY 1                          02679611
+               UNTIL WS-SKIP-IDX > WS-RESTART-RAW-CNT + 1               02679711
+                   OR WS-REC-EOF = "Y".                                 02679811
+       A-PRIME-READ.                                                    02679911
            READ UI-ALL-STUDENTS                                         02681007
                AT END                                                   02682007
                    MOVE "Y" TO WS-REC-EOF                               02683007
+               NOT AT END                                               02683008
+                   ADD 1 TO WS-RAW-REC-CNT                              02683009
            END-READ.                                                    02684007
+       A-PRIME-READ-EXIT.                                               02684111
+           EXIT.                                                        02684211
+      *    OPTIONAL PARAMETER CARD -- A MISSING DD OR A BLANK FIELD     02684511
+      *    ON THE CARD LEAVES THE CORRESPONDING WS- DEFAULT IN PLACE,   02684611
+      *    SO A TERM CAN OVERRIDE ONLY WHAT IT NEEDS TO.                02684711
+       A-PARM-READ.                                                     02684811
+           OPEN INPUT SITE-PARM-FILE.                                   02684911
+           IF WS-SITE-PARM-FS = "00"                                    02685011
+               READ SITE-PARM-FILE                                      02685111
+                   AT END                                               02685211
+                       CONTINUE                                         02685311
+               END-READ                                                 02685411
+               IF PARM-INSTRUCTOR NOT = SPACES                          02685511
+                   MOVE PARM-INSTRUCTOR TO WS-INSTRUCTOR                02685611
+               END-IF                                                   02685711
+               IF PARM-SITE-NAME NOT = SPACES                           02685811
+                   MOVE PARM-SITE-NAME TO WS-SITE-NAME                  02685911
+               END-IF                                                   02686011
+               IF PARM-TERM NOT = SPACES                                02686111
+                   MOVE PARM-TERM TO WS-TERM                            02686211
+               END-IF                                                   02686311
+               IF PARM-PASS-PERCENT NUMERIC                             02686411
+                       AND PARM-PASS-PERCENT > 0                        02686511
+                   MOVE PARM-PASS-PERCENT TO WS-PASS-PERCENT            02686611
+               END-IF                                                   02686711
+               CLOSE SITE-PARM-FILE                                     02686811
+           END-IF.                                                      02686911
+       A-RESTART-CHECK.                                                 02684311
+           OPEN INPUT RESTART-PARM-FILE.                                02684411
+           IF WS-RESTART-FS = "00"                                      02684511
+               READ RESTART-PARM-FILE                                   02684611
+                   AT END                                               02684711
+                       CONTINUE                                         02684811
+               END-READ                                                 02684911
+      *        RESTART-PARM-RECORD HAS NO VALUE CLAUSE, SO AN ALLOCATED 02684912
+      *        BUT EMPTY DDRESTART LEAVES WHATEVER WAS IN THE BUFFER -- 02684913
+      *        ONLY TRUST THE COUNT WHEN THE READ ACTUALLY FOUND ONE.   02684914
+               IF RESTART-PARM-CNT NUMERIC                              02684915
+                       AND RESTART-PARM-CNT > 0                         02684916
+                   MOVE RESTART-PARM-CNT TO WS-RESTART-CNT              02684917
+               END-IF                                                   02685011
+               CLOSE RESTART-PARM-FILE                                  02685111
+               IF WS-RESTART-CNT > 0                                    02685211
+                   MOVE "Y" TO WS-RESTART-SW                            02685311
+                   PERFORM A-RESTART-FROM-CHECKPOINT                    02685411
+               END-IF                                                   02685511
+           END-IF.                                                      02685611
+       A-RESTART-FROM-CHECKPOINT.                                       02685711
+           OPEN INPUT CHECKPOINT-FILE.                                  02685811
+           PERFORM A-RESTART-READ-CKPT THRU A-RESTART-READ-CKPT-EXIT    02685911
+               UNTIL WS-CKPT-EOF = "Y"                                  02686011
+                   OR CKPT-STUDENT-CNT = WS-RESTART-CNT.                02686111
+           CLOSE CHECKPOINT-FILE.                                       02686211
+           IF CKPT-STUDENT-CNT = WS-RESTART-CNT                         02686311
+               MOVE CKPT-STUDENT-CNT      TO WS-STUDENT-CNT             02686411
+               MOVE CKPT-CLASS-TAB-COUNT  TO CLASS-TAB-COUNT            02686511
+               MOVE CKPT-PAGE-CNT         TO WS-PAGE-CNT                02686512
+               MOVE CKPT-LINE-CNT         TO WS-LINE-CNT                02686513
+               MOVE CKPT-FAIL-PAGE-CNT    TO WS-FAIL-PAGE-CNT           02686514
+               MOVE CKPT-FAIL-LINE-CNT    TO WS-FAIL-LINE-CNT           02686516
+               MOVE CKPT-REJECT-PAGE-CNT  TO WS-REJECT-PAGE-CNT         02686517
+               MOVE CKPT-REJECT-LINE-CNT  TO WS-REJECT-LINE-CNT         02686518
+               MOVE CKPT-RAW-REC-CNT      TO WS-RESTART-RAW-CNT         02686519
+               PERFORM A-RESTART-RESTORE-ONE THRU                       02686611
+                       A-RESTART-RESTORE-ONE-EXIT                       02686711
+                   VARYING CLASS-TAB-IDX FROM 1 BY 1                    02686811
+                   UNTIL CLASS-TAB-IDX > CLASS-TAB-COUNT                02686911
+           ELSE                                                         02687011
+               DISPLAY "Z13032P3 - NO CHECKPOINT FOUND FOR RESTART "    02687111
+                   "COUNT " WS-RESTART-CNT                              02687211
+               MOVE 16 TO RETURN-CODE                                   02687311
+               STOP RUN                                                 02687411
+           END-IF.                                                      02687511
+       A-RESTART-READ-CKPT.                                             02687611
+           READ CHECKPOINT-FILE                                         02687711
+               AT END                                                   02687811
+                   MOVE "Y" TO WS-CKPT-EOF                              02687911
+           END-READ.                                                    02688011
+       A-RESTART-READ-CKPT-EXIT.                                        02688111
+           EXIT.                                                        02688211
+       A-RESTART-RESTORE-ONE.                                           02688311
+           MOVE CKPT-CLASS-TAB-NAME (CLASS-TAB-IDX)                     02688411
+               TO CLASS-TAB-NAME (CLASS-TAB-IDX).                       02688511
+           MOVE CKPT-CLASS-TAB-CNT  (CLASS-TAB-IDX)                     02688611
+               TO CLASS-TAB-CNT  (CLASS-TAB-IDX).                       02688711
+           MOVE CKPT-CLASS-TAB-TOT  (CLASS-TAB-IDX)                     02688811
+               TO CLASS-TAB-TOT  (CLASS-TAB-IDX).                       02688911
+           MOVE CKPT-CLASS-TAB-AVG  (CLASS-TAB-IDX)                     02689011
+               TO CLASS-TAB-AVG  (CLASS-TAB-IDX).                       02689111
+       A-RESTART-RESTORE-ONE-EXIT.                                      02689211
+           EXIT.                                                        02689311
        B-CONTROL.                                                       02690002
            PERFORM B-READ UNTIL WS-REC-EOF = "Y".                       02700002
        B-READ.                                                          02710002
+           IF UI-NUM-CLASSES > WS-MAX-CLASSES-PER-STU                   02711015
+               MOVE WS-MAX-CLASSES-PER-STU TO UI-NUM-CLASSES.           02712015
            PERFORM B-CLASS-DATE-CONVERTER.                              02720007
-           PERFORM B-DATA-MIGRATION.                                    02760002
-           PERFORM B-WRITE.                                             02790002
+           PERFORM B-EDIT-CHECK.                                        02721020
+           IF NOT RECORD-REJECTED                                       02722020
+               PERFORM B-DATA-MIGRATION                                 02723020
+               PERFORM B-WRITE                                          02724020
+           END-IF.                                                      02725020
            READ UI-ALL-STUDENTS                                         02791007
                AT END                                                   02792007
                    MOVE "Y" TO WS-REC-EOF                               02793007
+               NOT AT END                                               02793008
+                   ADD 1 TO WS-RAW-REC-CNT                              02793009
            END-READ.                                                    02794007
        B-CLASS-DATE-CONVERTER.                                          02800002
-           MOVE UI-CLASS1-GR-DATE TO DATE-CONVERSION-1.                 02810002
-           MOVE UI-CLASS2-GR-DATE TO DATE-CONVERSION-2.                 02820002
-           MOVE UI-CLASS3-GR-DATE TO DATE-CONVERSION-3.                 02830002
+           PERFORM B-CLASS-DATE-CONVERTER-ONE                           02810015
+                   THRU B-CLASS-DATE-CONVERTER-ONE-EXIT                 02811015
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         02812015
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES.                     02813015
+       B-CLASS-DATE-CONVERTER-ONE.                                      02820015
+           MOVE UI-CLASS-GR-DATE (UI-CLASS-IDX)                         02821015
+               TO CLASS-DATE-CONVERSION (UI-CLASS-IDX).                 02822015
+       B-CLASS-DATE-CONVERTER-ONE-EXIT.                                 02830015
+           EXIT.                                                        02831015
+      *    CATCHES MALFORMED PERCENTAGE OR DATE FIELDS BEFORE THE       02831120
+      *    RECORD EVER REACHES B-DATA-MIGRATION -- THE WHOLE STUDENT    02831220
+      *    IS REJECTED RATHER THAN LETTING BAD VALUES INTO THE PRINTED  02831320
+      *    REPORT OR THE CLASS AVERAGES.                                02831420
+       B-EDIT-CHECK.                                                    02831520
+           MOVE "N" TO WS-REJECT-SW.                                    02831620
+           PERFORM B-EDIT-CHECK-ONE THRU B-EDIT-CHECK-ONE-EXIT          02831720
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         02831820
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES                      02831920
+                   OR RECORD-REJECTED.                                  02832020
+           IF RECORD-REJECTED                                           02832120
+               ADD 1 TO WS-REJECT-CNT                                   02832220
+               PERFORM Z-REJECT-RECORD.                                 02832320
+       B-EDIT-CHECK-ONE.                                                02832420
+           IF UI-CLASS-GR-PERC (UI-CLASS-IDX) NOT NUMERIC               02832520
+               OR UI-CLASS-GR-PERC (UI-CLASS-IDX) > 100                 02832620
+                   SET WS-REJECT-CLASS-IDX TO UI-CLASS-IDX              02832621
+                   MOVE "Y" TO WS-REJECT-SW                             02832720
+                   GO TO B-EDIT-CHECK-ONE-EXIT.                         02832820
+           IF W-CLASS-MONTH (UI-CLASS-IDX) NOT NUMERIC                  02832920
+               OR W-CLASS-DAY   (UI-CLASS-IDX) NOT NUMERIC              02833020
+                   SET WS-REJECT-CLASS-IDX TO UI-CLASS-IDX              02833021
+                   MOVE "Y" TO WS-REJECT-SW                             02833120
+                   GO TO B-EDIT-CHECK-ONE-EXIT.                         02833220
+           MOVE W-CLASS-MONTH (UI-CLASS-IDX) TO WS-EDIT-MM.             02833320
+           MOVE W-CLASS-DAY   (UI-CLASS-IDX) TO WS-EDIT-DD.             02833420
+           IF WS-EDIT-MM < 1 OR WS-EDIT-MM > 12                         02833520
+               OR WS-EDIT-DD < 1 OR WS-EDIT-DD > 31                     02833620
+                   SET WS-REJECT-CLASS-IDX TO UI-CLASS-IDX              02833621
+                   MOVE "Y" TO WS-REJECT-SW.                            02833720
+       B-EDIT-CHECK-ONE-EXIT.                                           02833820
+           EXIT.                                                        02833920
+      *    SAME CLASS-BY-CLASS VALIDATION AS B-EDIT-CHECK, BUT WITHOUT  02833921
+      *    ITS REJECT-COUNT/REJECT-REPORT SIDE EFFECTS -- USED BY THE   02833922
+      *    HONOR-ROLL SECOND PASS (D-HONOR-SORT-IN-ONE) SO A RECORD     02833923
+      *    ALREADY COUNTED AND LISTED ON DDREJRPT BY THE MAIN PASS      02833924
+      *    ISN'T COUNTED OR LISTED A SECOND TIME, WHILE STILL KEEPING   02833925
+      *    IT OFF THE HONOR ROLL.                                       02833926
+       B-EDIT-CHECK-QUIET.                                              02833927
+           MOVE "N" TO WS-REJECT-SW.                                    02833928
+           PERFORM B-EDIT-CHECK-ONE THRU B-EDIT-CHECK-ONE-EXIT          02833929
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         02833930
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES                      02833931
+                   OR RECORD-REJECTED.                                  02833932
        B-DATA-MIGRATION.                                                02840002
            MOVE UI-USERID         TO STU-ID.                            02850002
            MOVE UI-FIRST-NAME     TO STU-NAME.                          02860002
-      *                                                                 02870002
-           MOVE UI-CLASS1         TO B2-CLASS.                          02880002
-           MOVE W1-CLASS-MONTH    TO B2-CLASS-MM.                       02890002
-           MOVE W1-CLASS-DAY      TO B2-CLASS-DD.                       02900002
-           MOVE W1-CLASS-YY       TO B2-CLASS-YY.                       02910002
-           MOVE UI-CLASS1-GR-PERC TO B2-PERC.                           02920002
-      *                                                                 02930002
-           MOVE UI-CLASS2         TO B3-CLASS.                          02940002
-           MOVE W2-CLASS-MONTH    TO B3-CLASS-MM.                       02950002
-           MOVE W2-CLASS-DAY      TO B3-CLASS-DD.                       02960002
-           MOVE W2-CLASS-YY       TO B3-CLASS-YY.                       02970002
-           MOVE UI-CLASS2-GR-PERC TO B3-PERC.                           02980002
-      *                                                                 02990002
-           MOVE UI-CLASS3         TO B4-CLASS.                          03000002
-           MOVE W3-CLASS-MONTH    TO B4-CLASS-MM.                       03010002
-           MOVE W3-CLASS-DAY      TO B4-CLASS-DD.                       03020002
-           MOVE W3-CLASS-YY       TO B4-CLASS-YY.                       03030002
-           MOVE UI-CLASS3-GR-PERC TO B4-PERC.                           03040002
-       B-AVG-DATA-MIGRATION.                                            03050002
-           MOVE WS-TSO-CNT        TO R-2-STUDENT-CNT.                   03051004
-           MOVE WS-JCL-CNT        TO R-3-STUDENT-CNT.                   03052005
-           MOVE WS-COBOL-CNT      TO R-4-STUDENT-CNT.                   03053005
-           MOVE TSO-AVG           TO R-2-STUDENT-AVG                    03060004
-           MOVE JCL-AVG           TO R-3-STUDENT-AVG                    03070004
-           MOVE COBOL-AVG         TO R-4-STUDENT-AVG.                   03080004
        B-WRITE.                                                         03090002
            EVALUATE TRUE                                                03130002
                WHEN WS-LINE-CNT > 65                                    03140002
@@ -353,59 +652,233 @@
                   MOVE 6 TO WS-LINE-CNT.                                03240002
            PERFORM B-CLASS-PERC-SORTER.                                 03240104
            ADD 1 TO WS-STUDENT-CNT.                                     03241004
+           PERFORM B-CAPACITY-CHECK.                                    03241110
            PERFORM Z-CLASS-RECORD.                                      03242006
+           PERFORM Z-CSV-RECORD.                                        03242313
+           PERFORM B-FAIL-CHECK.                                        03242109
+           PERFORM B-CHECKPOINT-TEST.                                   03242211
        B-LINE-CNTR.                                                     03260002
            ADD 1 TO WS-LINE-CNT.                                        03270002
+       B-FAIL-LINE-CNTR.                                                03270003
+           ADD 1 TO WS-FAIL-LINE-CNT.                                   03270004
+       B-REJECT-LINE-CNTR.                                              03270005
+           ADD 1 TO WS-REJECT-LINE-CNT.                                 03270006
+       B-HONOR-LINE-CNTR.                                               03270007
+           ADD 1 TO WS-HONOR-LINE-CNT.                                  03270008
+       B-CAPACITY-CHECK.                                                03271110
+           IF WS-STUDENT-CNT > WS-MAX-STUDENTS                          03271210
+               DISPLAY "Z13032P3 - STUDENT COUNT EXCEEDS CAPACITY OF "  03271310
+                   WS-MAX-STUDENTS                                      03271410
+               DISPLAY "Z13032P3 - RUN TERMINATED -- RAISE WS-MAX-"     03271510
+                   "STUDENTS AND RECOMPILE"                             03271610
+               CLOSE UI-ALL-STUDENTS RP-ALL-STUDENTS FAIL-RPT-FILE      03271710
+                     CHECKPOINT-FILE                                    03271811
+                     CSV-EXTRACT-FILE CLASS-HISTORY-FILE                03271812
+                     REJECT-RPT-FILE                                    03271813
+               MOVE 16 TO RETURN-CODE                                   03271810
+               STOP RUN.                                                03271910
+       B-CHECKPOINT-TEST.                                               32720011
+      *    A CHECKPOINT RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL  32730011
+      *    STUDENTS SO A RERUN CAN RESTART PAST THE LAST ONE TAKEN.     32740011
+           DIVIDE WS-STUDENT-CNT BY WS-CHECKPOINT-INTERVAL              32750011
+               GIVING WS-CKPT-QUOTIENT                                  32760011
+               REMAINDER WS-CKPT-REMAINDER.                             32770011
+           IF WS-CKPT-REMAINDER = 0                                     32780011
+               PERFORM B-WRITE-CHECKPOINT.                              32790011
+       B-WRITE-CHECKPOINT.                                              32800011
+           MOVE WS-STUDENT-CNT      TO CKPT-STUDENT-CNT.                32810011
+           MOVE CLASS-TAB-COUNT     TO CKPT-CLASS-TAB-COUNT.            32820011
+           MOVE WS-PAGE-CNT         TO CKPT-PAGE-CNT.                   32821011
+           MOVE WS-LINE-CNT         TO CKPT-LINE-CNT.                   32822011
+           MOVE WS-FAIL-PAGE-CNT    TO CKPT-FAIL-PAGE-CNT.              32823011
+           MOVE WS-FAIL-LINE-CNT    TO CKPT-FAIL-LINE-CNT.              32823012
+           MOVE WS-REJECT-PAGE-CNT  TO CKPT-REJECT-PAGE-CNT.            32824011
+           MOVE WS-REJECT-LINE-CNT  TO CKPT-REJECT-LINE-CNT.            32824012
+           MOVE WS-RAW-REC-CNT      TO CKPT-RAW-REC-CNT.                32824013
+           PERFORM B-CKPT-SAVE-ONE THRU B-CKPT-SAVE-ONE-EXIT            32830011
+               VARYING CLASS-TAB-IDX FROM 1 BY 1                        32840011
+               UNTIL CLASS-TAB-IDX > CLASS-TAB-COUNT.                   32850011
+           WRITE CKPT-RECORD.                                           32860011
+       B-CKPT-SAVE-ONE.                                                 32870011
+           MOVE CLASS-TAB-NAME (CLASS-TAB-IDX)                          32880011
+               TO CKPT-CLASS-TAB-NAME (CLASS-TAB-IDX).                  32890011
+           MOVE CLASS-TAB-CNT  (CLASS-TAB-IDX)                          32900011
+               TO CKPT-CLASS-TAB-CNT  (CLASS-TAB-IDX).                  32910011
+           MOVE CLASS-TAB-TOT  (CLASS-TAB-IDX)                          32920011
+               TO CKPT-CLASS-TAB-TOT  (CLASS-TAB-IDX).                  32930011
+           MOVE CLASS-TAB-AVG  (CLASS-TAB-IDX)                          32940011
+               TO CKPT-CLASS-TAB-AVG  (CLASS-TAB-IDX).                  32950011
+       B-CKPT-SAVE-ONE-EXIT.                                            32960011
+           EXIT.                                                        32970011
+       B-FAIL-CHECK.                                                    03271009
+           MOVE "N" TO WS-FAIL-SW.                                      03272009
+           PERFORM B-FAIL-CHECK-ONE THRU B-FAIL-CHECK-ONE-EXIT          03272109
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         03272209
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES                      03272309
+                   OR STUDENT-IS-FAILING.                               03272409
+           IF STUDENT-IS-FAILING                                        03277009
+               PERFORM Z-FAIL-RECORD.                                   03278009
+       B-FAIL-CHECK-ONE.                                                03278109
+           IF UI-CLASS-GR-PERC (UI-CLASS-IDX) < WS-PASS-PERCENT         03278209
+               MOVE "Y" TO WS-FAIL-SW.                                  03278309
+       B-FAIL-CHECK-ONE-EXIT.                                           03278409
+           EXIT.                                                        03278509
        B-CLASS-PERC-SORTER.                                             03330002
-           EVALUATE TRUE                                                03340002
-               WHEN UI-CLASS1-NAME = "TSO"                              03350004
-                 ADD 1 TO WS-TSO-CNT                                    03351004
-                 COMPUTE TSO-TOT = UI-CLASS1-GR-PERC + TSO-TOT          03360004
-               WHEN UI-CLASS1-NAME = "JCL"                              03370004
-                 COMPUTE JCL-TOT = UI-CLASS1-GR-PERC + JCL-TOT          03380004
-                 ADD 1 TO WS-JCL-CNT                                    03381004
-               WHEN UI-CLASS1-NAME = "COBOL"                            03390004
-                 COMPUTE COBOL-TOT = UI-CLASS1-GR-PERC + COBOL-TOT      03400004
-                 ADD 1 TO WS-COBOL-CNT                                  03401004
-           END-EVALUATE.                                                03410002
-           EVALUATE TRUE                                                03411004
-               WHEN UI-CLASS2-NAME = "TSO"                              03412004
-                 COMPUTE TSO-TOT = UI-CLASS2-GR-PERC + TSO-TOT          03413004
-                 ADD 1 TO WS-TSO-CNT                                    03413104
-               WHEN UI-CLASS2-NAME = "JCL"                              03414004
-                 COMPUTE JCL-TOT = UI-CLASS2-GR-PERC + JCL-TOT          03415004
-                 ADD 1 TO WS-JCL-CNT                                    03415104
-               WHEN UI-CLASS2-NAME = "COBOL"                            03416004
-                 COMPUTE COBOL-TOT = UI-CLASS2-GR-PERC + COBOL-TOT      03417004
-                 ADD 1 TO WS-COBOL-CNT                                  03417104
-           END-EVALUATE.                                                03418004
-           EVALUATE TRUE                                                03419004
-               WHEN UI-CLASS3-NAME = "TSO"                              03419104
-                 ADD 1 TO WS-TSO-CNT                                    03419204
-                 COMPUTE TSO-TOT = UI-CLASS3-GR-PERC + TSO-TOT          03419304
-               WHEN UI-CLASS3-NAME = "JCL"                              03419404
-                 COMPUTE JCL-TOT = UI-CLASS3-GR-PERC + JCL-TOT          03419504
-                 ADD 1 TO WS-JCL-CNT                                    03419604
-               WHEN UI-CLASS3-NAME = "COBOL"                            03419704
-                 COMPUTE COBOL-TOT = UI-CLASS3-GR-PERC + COBOL-TOT      03419804
-                 ADD 1 TO WS-COBOL-CNT                                  03419904
-           END-EVALUATE.                                                03420004
+      *    CLASS NAMES ARE NO LONGER HARD-CODED HERE -- EACH CLASS ON   03330108
+      *    THE STUDENT RECORD IS POSTED AGAINST CLASS-TAB-ENTRY, WHICH  03330208
+      *    PICKS UP ANY NEW COURSE NAME AUTOMATICALLY.                  03330308
+           PERFORM B-CLASS-PERC-SORTER-ONE THRU                         03330408
+                   B-CLASS-PERC-SORTER-ONE-EXIT                         03330508
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         03330608
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES.                     03330708
+       B-CLASS-PERC-SORTER-ONE.                                         03330808
+           MOVE UI-CLASS-NAME    (UI-CLASS-IDX) TO WS-SORT-CLASS-NAME.  03330908
+           MOVE UI-CLASS-GR-PERC (UI-CLASS-IDX) TO WS-SORT-CLASS-PERC.  03331008
+           PERFORM B-CLASS-TAB-UPDATE THRU B-CLASS-TAB-UPDATE-EXIT.     03331108
+       B-CLASS-PERC-SORTER-ONE-EXIT.                                    03331208
+           EXIT.                                                        03331308
+       B-CLASS-TAB-UPDATE.                                              03331308
+           IF CLASS-TAB-COUNT = 0                                       03331408
+               GO TO B-CLASS-TAB-INSERT.                                03331508
+           SET CLASS-TAB-IDX TO 1.                                      03331608
+           SEARCH CLASS-TAB-ENTRY                                       03331708
+               AT END                                                   03331808
+                   GO TO B-CLASS-TAB-INSERT                             03331908
+               WHEN CLASS-TAB-NAME (CLASS-TAB-IDX) = WS-SORT-CLASS-NAME 03332008
+                   ADD 1 TO CLASS-TAB-CNT (CLASS-TAB-IDX)               03332108
+                   ADD WS-SORT-CLASS-PERC                               03332208
+                       TO CLASS-TAB-TOT (CLASS-TAB-IDX)                 03332308
+                   GO TO B-CLASS-TAB-UPDATE-EXIT                        03332408
+           END-SEARCH.                                                  03332508
+           GO TO B-CLASS-TAB-UPDATE-EXIT.                               03332608
+       B-CLASS-TAB-INSERT.                                              03332708
+      *    CLASS-TAB-ENTRY ONLY OCCURS UP TO WS-MAX-CLASS-TAB TIMES --  03332709
+      *    A 21ST DISTINCT COURSE NAME WOULD WRITE PAST THE TABLE AND   03332710
+      *    ITS CKPT-CLASS-TAB-ENTRY MIRROR, SO ABORT THE SAME WAY       03332711
+      *    B-CAPACITY-CHECK DOES RATHER THAN CORRUPT WORKING STORAGE.   03332712
+           IF CLASS-TAB-COUNT >= WS-MAX-CLASS-TAB                       03332713
+               DISPLAY "Z13032P3 - DISTINCT CLASS COUNT EXCEEDS "       03332714
+                   "CAPACITY OF " WS-MAX-CLASS-TAB                      03332715
+               DISPLAY "Z13032P3 - RUN TERMINATED -- RAISE CLASS-TAB-"  03332716
+                   "ENTRY OCCURS MAX AND RECOMPILE"                     03332717
+               CLOSE UI-ALL-STUDENTS RP-ALL-STUDENTS FAIL-RPT-FILE      03332718
+                     CHECKPOINT-FILE                                    03332719
+                     CSV-EXTRACT-FILE CLASS-HISTORY-FILE                03332720
+                     REJECT-RPT-FILE                                    03332721
+               MOVE 16 TO RETURN-CODE                                   03332722
+               STOP RUN.                                                03332723
+           ADD 1 TO CLASS-TAB-COUNT.                                    03332808
+           SET CLASS-TAB-IDX TO CLASS-TAB-COUNT.                        03332908
+           MOVE WS-SORT-CLASS-NAME TO CLASS-TAB-NAME (CLASS-TAB-IDX).   03333008
+           MOVE 1                  TO CLASS-TAB-CNT  (CLASS-TAB-IDX).   03333108
+           MOVE WS-SORT-CLASS-PERC TO CLASS-TAB-TOT  (CLASS-TAB-IDX).   03333208
+       B-CLASS-TAB-UPDATE-EXIT.                                         03333308
+           EXIT.                                                        03333408
        B-CLASS-AVG-CALC.                                                03420602
-           COMPUTE TSO-AVG ROUNDED = TSO-TOT / WS-TSO-CNT.              03421004
-           COMPUTE JCL-AVG ROUNDED = JCL-TOT / WS-JCL-CNT.              03430104
-           COMPUTE COBOL-AVG ROUNDED = COBOL-TOT / WS-COBOL-CNT.        03431004
-           PERFORM B-AVG-DATA-MIGRATION.                                03460002
+           PERFORM B-CLASS-AVG-ONE THRU B-CLASS-AVG-ONE-EXIT            03420702
+               VARYING CLASS-TAB-IDX FROM 1 BY 1                        03420802
+               UNTIL CLASS-TAB-IDX > CLASS-TAB-COUNT.                   03420902
+       B-CLASS-AVG-ONE.                                                 03421104
+           IF CLASS-TAB-CNT (CLASS-TAB-IDX) = 0                         03421204
+               GO TO B-CLASS-AVG-ONE-EXIT.                              03421304
+           COMPUTE CLASS-TAB-AVG (CLASS-TAB-IDX) ROUNDED =              03421404
+               CLASS-TAB-TOT (CLASS-TAB-IDX) / CLASS-TAB-CNT            03421504
+                   (CLASS-TAB-IDX).                                     03421604
+       B-CLASS-AVG-ONE-EXIT.                                            03421704
+           EXIT.                                                        03421804
        B-CLASS-SUMMARY.                                                 03461005
            PERFORM B-CLASS-AVG-CALC.                                    03462005
            ADD 1 TO WS-PAGE-CNT.                                        03462106
            MOVE WS-PAGE-CNT TO H2-PAGE-NUM.                             03462206
            PERFORM Z-HEADINGS.                                          03462306
            PERFORM Z-AVERAGE-SCORES.                                    03463005
+           PERFORM Z-HISTORY-RECORD THRU Z-HISTORY-RECORD-EXIT          03463105
+               VARYING CLASS-TAB-IDX FROM 1 BY 1                        03463205
+               UNTIL CLASS-TAB-IDX > CLASS-TAB-COUNT.                   03463305
        C-END.                                                           03470002
+      *    UI-ALL-STUDENTS IS CLOSED ALREADY -- D-HONOR-ROLL REOPENS    03530517
+      *    AND CLOSES IT FOR ITS OWN SECOND PASS OVER THE ROSTER.       03530617
            PERFORM B-CLASS-SUMMARY.                                     03480006
-           CLOSE UI-ALL-STUDENTS                                        03520002
-                 RP-ALL-STUDENTS.                                       03530002
+           CLOSE RP-ALL-STUDENTS                                        03530002
+                 FAIL-RPT-FILE                                          03530109
+                 CHECKPOINT-FILE                                        03530211
+                 CSV-EXTRACT-FILE                                       03530314
+                 CLASS-HISTORY-FILE                                     03530417
+                 REJECT-RPT-FILE.                                       03530418
            STOP RUN.                                                    03540002
+      *    SECOND PASS OVER THE ROSTER -- SORTS EVERY STUDENT BY        03541018
+      *    OVERALL CLASS AVERAGE DESCENDING AND FLAGS THOSE WHOSE       03541118
+      *    CLASSES WERE ALL 90 OR ABOVE, SO ONE REPORT ANSWERS BOTH     03541218
+      *    "WHO RANKS HIGHEST" AND "WHO MADE HONOR ROLL OUTRIGHT".      03541318
+       D-HONOR-ROLL.                                                    03541418
+           CLOSE UI-ALL-STUDENTS.                                       03541518
+           OPEN OUTPUT HONOR-RPT-FILE.                                  03541618
+           SORT HONOR-SORT-FILE ON DESCENDING KEY HS-OVERALL-AVG        03541718
+               INPUT PROCEDURE D-HONOR-SORT-IN                          03541818
+               OUTPUT PROCEDURE D-HONOR-SORT-OUT.                       03541918
+           CLOSE HONOR-RPT-FILE.                                        03542018
+       D-HONOR-SORT-IN.                                                 03542118
+           OPEN INPUT UI-ALL-STUDENTS.                                  03542218
+           PERFORM D-HONOR-SORT-IN-ONE THRU D-HONOR-SORT-IN-ONE-EXIT    03542318
+               UNTIL WS-HONOR-EOF = "Y".                                03542418
+           CLOSE UI-ALL-STUDENTS.                                       03542518
+       D-HONOR-SORT-IN-ONE.                                             03542618
+           READ UI-ALL-STUDENTS                                         03542718
+               AT END                                                   03542818
+                   MOVE "Y" TO WS-HONOR-EOF                             03542918
+                   GO TO D-HONOR-SORT-IN-ONE-EXIT                       03543018
+           END-READ.                                                    03543118
+      *    SAME CLAMP AND VALIDATION B-READ APPLIES ON THE MAIN PASS -- 03543119
+      *    A RECORD B-EDIT-CHECK WOULD HAVE REJECTED STAYS OFF THE      03543120
+      *    HONOR ROLL TOO, AND A CORRUPTED UI-NUM-CLASSES CAN'T WALK    03543121
+      *    D-HONOR-CLASS-ONE PAST THE OCCURS 10 TABLE.                  03543122
+           IF UI-NUM-CLASSES > WS-MAX-CLASSES-PER-STU                   03543123
+               MOVE WS-MAX-CLASSES-PER-STU TO UI-NUM-CLASSES.           03543124
+           PERFORM B-CLASS-DATE-CONVERTER.                              03543125
+           PERFORM B-EDIT-CHECK-QUIET.                                  03543126
+           IF NOT RECORD-REJECTED                                       03543127
+               PERFORM D-HONOR-BUILD-RECORD                             03543218
+               RELEASE HONOR-SORT-RECORD                                03543319
+           END-IF.                                                      03543320
+       D-HONOR-SORT-IN-ONE-EXIT.                                        03543418
+           EXIT.                                                        03543518
+       D-HONOR-BUILD-RECORD.                                            03543618
+           MOVE 0   TO WS-HONOR-SUM.                                    03543718
+           MOVE "Y" TO HS-ALL-90-SW.                                    03543818
+           PERFORM D-HONOR-CLASS-ONE THRU D-HONOR-CLASS-ONE-EXIT        03543918
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         03544018
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES.                     03544118
+           IF UI-NUM-CLASSES = 0                                        03544218
+               MOVE 0 TO HS-OVERALL-AVG                                 03544318
+      *        NO CLASSES MEANS "ALL CLASSES WERE 90+" IS VACUOUSLY     03544319
+      *        TRUE BUT MEANINGLESS -- DON'T LET A STUDENT WITH NO      03544320
+      *        CLASSES SHOW UP AS HONOR-ROLL "ALL 90+".                 03544321
+               MOVE "N" TO HS-ALL-90-SW                                 03544322
+           ELSE                                                         03544418
+               COMPUTE HS-OVERALL-AVG ROUNDED =                         03544518
+                   WS-HONOR-SUM / UI-NUM-CLASSES                        03544618
+           END-IF.                                                      03544718
+           MOVE UI-USERID      TO HS-USERID.                            03544818
+           MOVE UI-FIRST-NAME  TO HS-NAME.                              03544918
+           MOVE UI-NUM-CLASSES TO HS-NUM-CLASSES.                       03545018
+       D-HONOR-CLASS-ONE.                                               03545118
+           ADD UI-CLASS-GR-PERC (UI-CLASS-IDX) TO WS-HONOR-SUM.         03545218
+           IF UI-CLASS-GR-PERC (UI-CLASS-IDX) < 90                      03545318
+               MOVE "N" TO HS-ALL-90-SW.                                03545418
+       D-HONOR-CLASS-ONE-EXIT.                                          03545518
+           EXIT.                                                        03545618
+       D-HONOR-SORT-OUT.                                                03545718
+           PERFORM D-HONOR-SORT-OUT-ONE THRU D-HONOR-SORT-OUT-ONE-EXIT  03545818
+               UNTIL WS-HONOR-RET-EOF = "Y".                            03545918
+       D-HONOR-SORT-OUT-ONE.                                            03546018
+           RETURN HONOR-SORT-FILE                                       03546118
+               AT END                                                   03546218
+                   MOVE "Y" TO WS-HONOR-RET-EOF                         03546318
+                   GO TO D-HONOR-SORT-OUT-ONE-EXIT                      03546418
+           END-RETURN.                                                  03546518
+           PERFORM Z-HONOR-RECORD.                                      03546618
+       D-HONOR-SORT-OUT-ONE-EXIT.                                       03546718
+           EXIT.                                                        03546818
        Z-HEADINGS.                                                      03550002
            WRITE REPORT-DETAILS FROM PAGE-BREAK                         03550107
            WRITE REPORT-DETAILS FROM H1-HEADING                         03550207
@@ -428,19 +901,202 @@
        Z-CLASS-RECORD.                                                  03620002
            WRITE REPORT-DETAILS FROM  B1-BODY                           03640007
            AFTER ADVANCING 6 LINES.                                     03650007
-           WRITE REPORT-DETAILS FROM  B2-BODY.                          03660002
-           WRITE REPORT-DETAILS FROM  B3-BODY.                          03670002
-           WRITE REPORT-DETAILS FROM  B4-BODY.                          03680002
-           ADD 5 TO WS-PRINT-LINE-CNT.                                  03681007
-           PERFORM B-LINE-CNTR 5 TIMES.                                 03690002
+           PERFORM Z-CLASS-LINE THRU Z-CLASS-LINE-EXIT                  03660015
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         03661015
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES.                     03662015
+           COMPUTE WS-CLASS-LINE-TOTAL = UI-NUM-CLASSES + 2.            03680015
+           ADD WS-CLASS-LINE-TOTAL TO WS-PRINT-LINE-CNT.                03681007
+           PERFORM B-LINE-CNTR WS-CLASS-LINE-TOTAL TIMES.               03690002
+       Z-CLASS-LINE.                                                    03691015
+           MOVE UI-CLASS-NAME (UI-CLASS-IDX) TO CL-CLASS-NAME.          03692015
+           MOVE W-CLASS-MONTH (UI-CLASS-IDX) TO CL-CLASS-MM.            03693015
+           MOVE W-CLASS-DAY   (UI-CLASS-IDX) TO CL-CLASS-DD.            03694015
+           MOVE W-CLASS-YY    (UI-CLASS-IDX) TO CL-CLASS-YY.            03695015
+           MOVE UI-CLASS-GR-PERC (UI-CLASS-IDX) TO CL-CLASS-PERC.       03696015
+           WRITE REPORT-DETAILS FROM CLASS-LINE-BODY.                   03697015
+       Z-CLASS-LINE-EXIT.                                               03698015
+           EXIT.                                                        03699015
+       Z-CSV-RECORD.                                                    03691013
+      *    WRITES ONE COMMA-DELIMITED LINE PER STUDENT TO DDSTUCSV,     03691113
+      *    CARRYING THE SAME CLASS DATA ALREADY POSTED TO THE PRINTED   03691213
+      *    REPORT -- ONE NAME/DATE/PERCENTAGE GROUP PER CLASS, SINCE A  03691313
+      *    STUDENT CAN NOW CARRY MORE OR FEWER THAN 3 CLASSES.          03691318
+           MOVE SPACES TO CSV-LINE-WORK.                                03691413
+           MOVE 1 TO WS-CSV-PTR.                                        03691513
+           STRING UI-USERID    DELIMITED BY SIZE                        03691613
+                  ','           DELIMITED BY SIZE                       03691713
+                  UI-FIRST-NAME DELIMITED BY SIZE                       03691813
+               INTO CSV-LINE-WORK                                       03691913
+               WITH POINTER WS-CSV-PTR.                                 03692013
+           PERFORM Z-CSV-CLASS THRU Z-CSV-CLASS-EXIT                    03692113
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         03692213
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES.                     03692313
+           WRITE CSV-RECORD FROM CSV-LINE-WORK.                         03693113
+       Z-CSV-CLASS.                                                     03693213
+           MOVE UI-CLASS-GR-PERC (UI-CLASS-IDX) TO WS-CSV-PERC-EDIT.    03693313
+           STRING ','          DELIMITED BY SIZE                        03693413
+                  UI-CLASS-NAME (UI-CLASS-IDX) DELIMITED BY SIZE        03693513
+                  ','          DELIMITED BY SIZE                        03693613
+                  W-CLASS-MONTH (UI-CLASS-IDX) DELIMITED BY SIZE        03693713
+                  '/'          DELIMITED BY SIZE                        03693813
+                  W-CLASS-DAY  (UI-CLASS-IDX) DELIMITED BY SIZE         03693913
+                  '/'          DELIMITED BY SIZE                        03694013
+                  W-CLASS-YY   (UI-CLASS-IDX) DELIMITED BY SIZE         03694113
+                  ','          DELIMITED BY SIZE                        03694213
+                  WS-CSV-PERC-EDIT DELIMITED BY SIZE                    03694313
+               INTO CSV-LINE-WORK                                       03694413
+               WITH POINTER WS-CSV-PTR.                                 03694513
+       Z-CSV-CLASS-EXIT.                                                03694613
+           EXIT.                                                        03694713
        Z-AVERAGE-SCORES.                                                03700002
-           WRITE REPORT-DETAILS FROM  R-1-REPORT-SUMMARY                03710002
-           WRITE REPORT-DETAILS FROM  R-2-REPORT-SUMMARY-A              03720002
-           WRITE REPORT-DETAILS FROM  R-2-REPORT-SUMMARY-B              03730002
-           WRITE REPORT-DETAILS FROM  R-2-REPORT-SUMMARY-C              03740002
-           WRITE REPORT-DETAILS FROM  R-3-REPORT-SUMMARY-A              03750002
-           WRITE REPORT-DETAILS FROM  R-3-REPORT-SUMMARY-B              03760002
-           WRITE REPORT-DETAILS FROM  R-3-REPORT-SUMMARY-C              03770002
-           WRITE REPORT-DETAILS FROM  R-4-REPORT-SUMMARY-A              03780002
-           WRITE REPORT-DETAILS FROM  R-4-REPORT-SUMMARY-B              03790002
-           WRITE REPORT-DETAILS FROM  R-4-REPORT-SUMMARY-C.             03800002
+           WRITE REPORT-DETAILS FROM  R-1-REPORT-SUMMARY.               03710002
+           PERFORM Z-AVERAGE-SCORES-ONE THRU Z-AVERAGE-SCORES-ONE-EXIT  03710108
+               VARYING CLASS-TAB-IDX FROM 1 BY 1                        03710208
+               UNTIL CLASS-TAB-IDX > CLASS-TAB-COUNT.                   03710308
+       Z-AVERAGE-SCORES-ONE.                                            03710408
+           MOVE CLASS-TAB-NAME (CLASS-TAB-IDX) TO R-CLS-NAME.           03710508
+           MOVE CLASS-TAB-CNT  (CLASS-TAB-IDX) TO R-CLS-STUDENT-CNT.    03710608
+           MOVE CLASS-TAB-AVG  (CLASS-TAB-IDX) TO R-CLS-STUDENT-AVG.    03710708
+           IF CLASS-TAB-AVG (CLASS-TAB-IDX) >= WS-PASS-PERCENT          03710722
+               MOVE "PASS" TO R-CLS-PASS-FLAG                           03710723
+           ELSE                                                         03710724
+               MOVE "FAIL" TO R-CLS-PASS-FLAG                           03710725
+           END-IF.                                                      03710726
+           WRITE REPORT-DETAILS FROM  R-CLS-SUMMARY-A.                  03710808
+           WRITE REPORT-DETAILS FROM  R-CLS-SUMMARY-B.                  03710908
+           WRITE REPORT-DETAILS FROM  R-CLS-SUMMARY-C.                  03711008
+       Z-AVERAGE-SCORES-ONE-EXIT.                                       03711108
+           EXIT.                                                        03711208
+       Z-HISTORY-RECORD.                                                03711316
+           MOVE H1-CURR-MM TO HIST-RUN-MM.                              03711416
+           MOVE H1-CURR-DD TO HIST-RUN-DD.                              03711516
+           MOVE H1-CURR-YY TO HIST-RUN-YY.                              03711616
+           MOVE CLASS-TAB-NAME (CLASS-TAB-IDX) TO HIST-CLASS-NAME.      03711716
+           MOVE CLASS-TAB-CNT  (CLASS-TAB-IDX) TO HIST-STUDENT-CNT.     03711816
+           MOVE CLASS-TAB-AVG  (CLASS-TAB-IDX) TO HIST-CLASS-AVG.       03711916
+           WRITE HIST-RECORD.                                           03712016
+       Z-HISTORY-RECORD-EXIT.                                           03712116
+           EXIT.                                                        03712216
+      *    PAGE-BREAK/PAGE-NUMBER HEADING -- SAME SHAPE AS Z-HEADINGS,  03711301
+      *    JUST WRITTEN TO FAIL-RPT-FILE INSTEAD OF RP-ALL-STUDENTS.    03711302
+       Z-FAIL-HEADINGS.                                                 03711309
+           WRITE FAIL-REPORT-DETAILS FROM PAGE-BREAK.                   03711303
+           WRITE FAIL-REPORT-DETAILS FROM H1-HEADING                    03711409
+               AFTER ADVANCING PAGE.                                    03711304
+           WRITE FAIL-REPORT-DETAILS FROM H2-HEADING.                   03711305
+           WRITE FAIL-REPORT-DETAILS FROM FAIL-TITLE-LINE               03711509
+               AFTER ADVANCING 2 LINES.                                 03711609
+           WRITE FAIL-REPORT-DETAILS FROM H3-HEADING                    03711709
+               AFTER ADVANCING 2 LINES.                                 03711809
+           WRITE FAIL-REPORT-DETAILS FROM H4-HEADING.                   03711909
+      *    REPAGINATES ON ITS OWN WS-FAIL-LINE-CNT/WS-FAIL-PAGE-CNT --  03712001
+      *    A ROSTER IN THE HUNDREDS OR THOUSANDS NEEDS A NEW HEADING    03712002
+      *    EVERY 65 LINES HERE, THE SAME AS RP-ALL-STUDENTS.            03712003
+       Z-FAIL-RECORD.                                                   03712009
+           EVALUATE TRUE                                                03712011
+               WHEN WS-FAIL-LINE-CNT > 65                               03712012
+                   ADD 1 TO WS-FAIL-PAGE-CNT.                           03712013
+           EVALUATE TRUE                                                03712014
+               WHEN WS-FAIL-LINE-CNT > 65                               03712015
+                   MOVE WS-FAIL-PAGE-CNT TO H2-PAGE-NUM.                03712016
+           EVALUATE TRUE                                                03712017
+               WHEN WS-FAIL-LINE-CNT > 65                               03712018
+                   PERFORM Z-FAIL-HEADINGS.                             03712019
+           EVALUATE TRUE                                                03712020
+               WHEN WS-FAIL-LINE-CNT > 65                               03712021
+                   MOVE 6 TO WS-FAIL-LINE-CNT.                          03712022
+           WRITE FAIL-REPORT-DETAILS FROM  B1-BODY                      03712409
+               AFTER ADVANCING 2 LINES.                                 03712509
+           PERFORM Z-FAIL-CLASS-LINE THRU Z-FAIL-CLASS-LINE-EXIT        03712609
+               VARYING UI-CLASS-IDX FROM 1 BY 1                         03712709
+               UNTIL UI-CLASS-IDX > UI-NUM-CLASSES.                     03712809
+           COMPUTE WS-CLASS-LINE-TOTAL = UI-NUM-CLASSES + 2.            03712810
+           PERFORM B-FAIL-LINE-CNTR WS-CLASS-LINE-TOTAL TIMES.          03712811
+       Z-FAIL-CLASS-LINE.                                               03712909
+           MOVE UI-CLASS-NAME (UI-CLASS-IDX) TO CL-CLASS-NAME.          03713009
+           MOVE W-CLASS-MONTH (UI-CLASS-IDX) TO CL-CLASS-MM.            03713109
+           MOVE W-CLASS-DAY   (UI-CLASS-IDX) TO CL-CLASS-DD.            03713209
+           MOVE W-CLASS-YY    (UI-CLASS-IDX) TO CL-CLASS-YY.            03713309
+           MOVE UI-CLASS-GR-PERC (UI-CLASS-IDX) TO CL-CLASS-PERC.       03713409
+           WRITE FAIL-REPORT-DETAILS FROM CLASS-LINE-BODY.              03713509
+       Z-FAIL-CLASS-LINE-EXIT.                                          03713609
+           EXIT.                                                        03713709
+      *    PAGE-BREAK/PAGE-NUMBER HEADING -- SAME SHAPE AS Z-HEADINGS,  03713718
+      *    JUST WRITTEN TO REJECT-RPT-FILE INSTEAD OF RP-ALL-STUDENTS.  03713719
+       Z-REJECT-HEADINGS.                                               03713720
+           WRITE REJECT-REPORT-DETAILS FROM PAGE-BREAK.                 03713740
+           WRITE REJECT-REPORT-DETAILS FROM H1-HEADING                  03713721
+               AFTER ADVANCING PAGE.                                    03713741
+           WRITE REJECT-REPORT-DETAILS FROM H2-HEADING.                 03713742
+           WRITE REJECT-REPORT-DETAILS FROM REJECT-TITLE-LINE           03713722
+               AFTER ADVANCING 2 LINES.                                 03713723
+           WRITE REJECT-REPORT-DETAILS FROM H3-HEADING                  03713724
+               AFTER ADVANCING 2 LINES.                                 03713725
+           WRITE REJECT-REPORT-DETAILS FROM H4-HEADING.                 03713726
+      *    REPAGINATES ON ITS OWN WS-REJECT-LINE-CNT/WS-REJECT-PAGE-CNT 03713743
+      *    -- EACH REJECT IS A FIXED TWO-LINE DETAIL (BODY + THE ONE    03713744
+      *    FAILING CLASS), SO THE SAME EVERY-65-LINES HEADING AS        03713745
+      *    RP-ALL-STUDENTS APPLIES HERE TOO.                            03713746
+       Z-REJECT-RECORD.                                                 03713727
+           EVALUATE TRUE                                                03713747
+               WHEN WS-REJECT-LINE-CNT > 65                             03713748
+                   ADD 1 TO WS-REJECT-PAGE-CNT.                         03713749
+           EVALUATE TRUE                                                03713750
+               WHEN WS-REJECT-LINE-CNT > 65                             03713751
+                   MOVE WS-REJECT-PAGE-CNT TO H2-PAGE-NUM.              03713752
+           EVALUATE TRUE                                                03713753
+               WHEN WS-REJECT-LINE-CNT > 65                             03713754
+                   PERFORM Z-REJECT-HEADINGS.                           03713755
+           EVALUATE TRUE                                                03713756
+               WHEN WS-REJECT-LINE-CNT > 65                             03713757
+                   MOVE 6 TO WS-REJECT-LINE-CNT.                        03713758
+           MOVE UI-USERID     TO STU-ID.                                03713731
+           MOVE UI-FIRST-NAME TO STU-NAME.                              03713732
+           WRITE REJECT-REPORT-DETAILS FROM B1-BODY                     03713733
+               AFTER ADVANCING 2 LINES.                                 03713734
+           MOVE UI-CLASS-NAME    (WS-REJECT-CLASS-IDX) TO               03713735
+               REJ-CLASS-NAME.                                          03713736
+           MOVE UI-CLASS-GR-DATE (WS-REJECT-CLASS-IDX) TO               03713737
+               REJ-CLASS-DATE.                                          03713738
+           MOVE UI-CLASS-GR-PERC (WS-REJECT-CLASS-IDX) TO               03713739
+               REJ-CLASS-PERC.                                          03713740
+           WRITE REJECT-REPORT-DETAILS FROM REJ-CLASS-LINE.             03713741
+           PERFORM B-REJECT-LINE-CNTR 3 TIMES.                          03713742
+      *    PAGE-BREAK/PAGE-NUMBER HEADING -- SAME SHAPE AS Z-HEADINGS,  03713801
+      *    JUST WRITTEN TO HONOR-RPT-FILE INSTEAD OF RP-ALL-STUDENTS.   03713802
+       Z-HONOR-HEADINGS.                                                03713809
+           WRITE HONOR-REPORT-DETAILS FROM PAGE-BREAK.                  03713803
+           WRITE HONOR-REPORT-DETAILS FROM H1-HEADING                   03713909
+               AFTER ADVANCING PAGE.                                    03713804
+           WRITE HONOR-REPORT-DETAILS FROM H2-HEADING.                  03713805
+           WRITE HONOR-REPORT-DETAILS FROM HONOR-TITLE-LINE             03714009
+               AFTER ADVANCING 2 LINES.                                 03714109
+           WRITE HONOR-REPORT-DETAILS FROM HR-H3-HEADING                03714209
+               AFTER ADVANCING 2 LINES.                                 03714309
+           WRITE HONOR-REPORT-DETAILS FROM HR-H4-HEADING.               03714409
+      *    REPAGINATES ON ITS OWN WS-HONOR-LINE-CNT/WS-HONOR-PAGE-CNT --03714501
+      *    ONE HR-BODY LINE PER STUDENT, SO THE SAME EVERY-65-LINES     03714502
+      *    HEADING AS RP-ALL-STUDENTS APPLIES HERE TOO.                 03714503
+       Z-HONOR-RECORD.                                                  03714509
+           EVALUATE TRUE                                                03714601
+               WHEN WS-HONOR-LINE-CNT > 65                              03714602
+                   ADD 1 TO WS-HONOR-PAGE-CNT.                          03714603
+           EVALUATE TRUE                                                03714604
+               WHEN WS-HONOR-LINE-CNT > 65                              03714605
+                   MOVE WS-HONOR-PAGE-CNT TO H2-PAGE-NUM.               03714606
+           EVALUATE TRUE                                                03714607
+               WHEN WS-HONOR-LINE-CNT > 65                              03714608
+                   PERFORM Z-HONOR-HEADINGS.                            03714609
+           EVALUATE TRUE                                                03714610
+               WHEN WS-HONOR-LINE-CNT > 65                              03714611
+                   MOVE 6 TO WS-HONOR-LINE-CNT.                         03714612
+           MOVE HS-USERID      TO HR-ID.                                03714909
+           MOVE HS-NAME        TO HR-NAME.                              03715009
+           MOVE HS-OVERALL-AVG TO HR-AVG.                               03715109
+           IF HS-ALL-90-PLUS                                            03715209
+               MOVE "YES" TO HR-90-FLAG                                 03715309
+           ELSE                                                         03715409
+               MOVE "NO"  TO HR-90-FLAG.                                03715509
+           WRITE HONOR-REPORT-DETAILS FROM HR-BODY                      03715609
+               AFTER ADVANCING 2 LINES.                                 03715709
+           PERFORM B-HONOR-LINE-CNTR 2 TIMES.                           03715710
